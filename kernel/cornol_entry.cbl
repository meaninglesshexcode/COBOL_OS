@@ -1,7 +1,27 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. cornol_entry.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL transcript-file ASSIGN TO "TRANSCRIPT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+
+FD  transcript-file.
+01  transcript-record.
+    05 tr-timestamp          PIC X(21).
+    05 tr-sep1                PIC X.
+    05 tr-key                PIC X(5).
+    05 tr-sep2                PIC X.
+    05 tr-shift               PIC X.
+    05 tr-sep3                PIC X.
+    05 tr-caps                PIC X.
+    05 tr-sep4                PIC X.
+    05 tr-ctrl                PIC X.
+
 WORKING-STORAGE SECTION.
 
 01 keyboard-buffer        PIC X.
@@ -10,46 +30,333 @@ WORKING-STORAGE SECTION.
     05 nul                PIC X VALUE X"00".
 01 display-char            PIC X.
 01 shift-state             PIC 9 VALUE 0.
-01 idx                     PIC 9 VALUE 0.
+01 caps-lock-state         PIC 9 VALUE 0.
+01 ctrl-state              PIC 9 VALUE 0.
+01 alt-state               PIC 9 VALUE 0.
+01 num-lock-state          PIC 9 VALUE 0.
+01 show-key                PIC 9 VALUE 1.
+01 idx                     PIC 9(3) VALUE 0.
+01 raw-idx                 PIC 9(3) VALUE 0.
+01 ext-label                PIC X(11) VALUE SPACES.
+01 line-buffer              PIC X(80) VALUE SPACES.
+01 line-length              PIC 9(2) VALUE 0.
+01 line-message.
+    05 line-msg              PIC X(90).
+    05 line-nul              PIC X VALUE X"00".
+01 test-message.
+    05 test-msg               PIC X(60).
+    05 test-nul               PIC X VALUE X"00".
+01 test-count               PIC 9(3) VALUE 0.
+01 test-count-disp          PIC ZZ9.
+01 test-i                   PIC 9(3) VALUE 0.
+01 test-result               PIC X(4) VALUE SPACES.
+01 shutdown-flag            PIC 9 VALUE 0.
+01 tr-key-code              PIC 9(3) VALUE 0.
+01 fkey-num                 PIC 99 VALUE 0.
+01 fkey-num-disp            PIC Z9.
+01 effective-caps           PIC 9 VALUE 0.
 
 01 keyboard-table.
    05 ascii-char OCCURS 512 TIMES PIC X VALUE SPACE. *> includes shifted table at 256+ offset
 
+*> Selects which layout keyboard_table loads; defaults to "US" but the
+*> operator can override at boot with a command-line argument of
+*> "US", "UK", or "DVORAK"
+01 layout-code             PIC X(6) VALUE "US".
+
 PROCEDURE DIVISION.
 MAIN-LOOP.
 
-    * Initialize keyboard layout
-    CALL "keyboard_table" USING keyboard-table
+    *> Let the operator override the compiled-in default layout with a
+    *> boot-time argument (e.g. "UK" or "DVORAK"); keep "US" if none
+    *> was given
+    DISPLAY 1 UPON ARGUMENT-NUMBER
+    ACCEPT layout-code FROM ARGUMENT-VALUE
+        ON EXCEPTION
+            MOVE "US" TO layout-code
+    END-ACCEPT
+    MOVE FUNCTION UPPER-CASE(layout-code) TO layout-code
 
-    PERFORM UNTIL 1 = 0
-        * Read raw scancode from keyboard
+    *> Initialize keyboard layout
+    CALL "keyboard_table" USING layout-code, keyboard-table
+
+    *> Confirm the layout actually loaded before trusting it for input
+    PERFORM 6000-SELF-TEST
+
+    *> Open (creating if needed) the audit transcript, appending to any
+    *> prior session's history
+    OPEN EXTEND transcript-file
+
+    *> Runs until Ctrl+Alt+Del is recognized below, which sets shutdown-flag
+    PERFORM UNTIL shutdown-flag = 1
+        *> Read raw scancode from keyboard
         CALL "check_keyboard" USING keyboard-buffer
 
         COMPUTE idx = FUNCTION ORD(keyboard-buffer)
+        MOVE idx TO raw-idx
+        MOVE 1 TO show-key
 
-        * Track shift key presses
+        *> Track shift key presses and releases; break (key-release)
+        *> codes for every other key carry no character worth showing
         IF idx = 42 OR idx = 54
             MOVE 1 TO shift-state
-            NEXT SENTENCE
+            MOVE 0 TO show-key
         ELSE IF idx = 170 OR idx = 182
             MOVE 0 TO shift-state
-            NEXT SENTENCE
+            MOVE 0 TO show-key
+        ELSE IF idx = 58
+            *> Caps Lock toggles on every press; it has no release action
+            COMPUTE caps-lock-state = 1 - caps-lock-state
+            MOVE 0 TO show-key
+        ELSE IF idx = 29
+            MOVE 1 TO ctrl-state
+            MOVE 0 TO show-key
+        ELSE IF idx = 157
+            MOVE 0 TO ctrl-state
+            MOVE 0 TO show-key
+        ELSE IF idx = 56
+            MOVE 1 TO alt-state
+            MOVE 0 TO show-key
+        ELSE IF idx = 184
+            MOVE 0 TO alt-state
+            MOVE 0 TO show-key
+        ELSE IF idx = 224
+            *> E0 prefix: an arrow/navigation key follows as a second byte
+            PERFORM 2000-HANDLE-EXTENDED-KEY
+            MOVE 0 TO show-key
+        ELSE IF idx = 69
+            *> Num Lock toggles on every press; it has no release action
+            COMPUTE num-lock-state = 1 - num-lock-state
+            MOVE 0 TO show-key
+        ELSE IF idx >= 128
+            MOVE 0 TO show-key
         END-IF
 
-        * Map scancode to ASCII (add 256 if shift pressed)
-        IF shift-state = 1
-            COMPUTE idx = idx + 256
+        *> The keypad cluster (scancodes 71-83) only produces digits when
+        *> Num Lock is on, matching every other terminal in the shop
+        IF show-key = 1 AND raw-idx >= 71 AND raw-idx <= 83
+                AND num-lock-state = 0
+            MOVE 0 TO show-key
         END-IF
 
-        MOVE ascii-char(idx + 1) TO display-char
+        IF show-key = 1
+            *> Caps Lock only re-cases letters, exactly like real
+            *> hardware (req 001) -- it must not touch digits, symbols,
+            *> or anything else, so it only ever applies to the three
+            *> letter rows (scancodes 16-25, 30-38, 44-50)
+            MOVE 0 TO effective-caps
+            IF caps-lock-state = 1
+                    AND ((raw-idx >= 16 AND raw-idx <= 25)
+                         OR (raw-idx >= 30 AND raw-idx <= 38)
+                         OR (raw-idx >= 44 AND raw-idx <= 50))
+                MOVE 1 TO effective-caps
+            END-IF
+
+            *> Enter, Backspace, Tab, and the F-keys have no shifted
+            *> counterpart in the table at all (they're control/sentinel
+            *> bytes, not letters), so neither Shift nor Caps Lock may
+            *> offset them -- doing so would land on the table's blank
+            *> default slot instead of the byte the rest of the kernel
+            *> expects
+            IF raw-idx = 14 OR raw-idx = 15 OR raw-idx = 28
+                    OR (raw-idx >= 59 AND raw-idx <= 68)
+                    OR raw-idx = 87 OR raw-idx = 88
+                CONTINUE
+            ELSE
+                *> Map scancode to ASCII (add 256 if shift XOR caps lock
+                *> is active)
+                IF (shift-state = 1 AND effective-caps = 0)
+                        OR (shift-state = 0 AND effective-caps = 1)
+                    COMPUTE idx = idx + 256
+                END-IF
+            END-IF
 
-        * Compose the message
-        MOVE SPACES TO msg(1:10)
-        MOVE "Key read: " TO msg(1:10)
-        MOVE display-char TO msg(11:1)
+            MOVE ascii-char(idx) TO display-char
 
-        * Display the message
-        CALL "display_text" USING full-message
+            *> Record the keystroke and the modifier state active when
+            *> it was accepted, for later audit
+            PERFORM 5000-LOG-TRANSCRIPT
+
+            *> Accumulate into the line buffer; Backspace edits it and
+            *> Enter flushes it. F-keys carry no text of their own, so
+            *> they get a label instead and are kept out of the buffer;
+            *> everything else is buffered and echoed
+            EVALUATE display-char
+                WHEN X"08"
+                    PERFORM 3000-BACKSPACE-LINE
+                WHEN X"0D"
+                    PERFORM 4000-FLUSH-LINE
+                WHEN X"10" THRU X"1B"
+                    PERFORM 2500-HANDLE-FUNCTION-KEY
+                WHEN OTHER
+                    IF line-length < 80
+                        COMPUTE line-length = line-length + 1
+                        MOVE display-char TO line-buffer(line-length:1)
+                    END-IF
+
+                    *> Compose and display the message
+                    MOVE SPACES TO msg(1:10)
+                    MOVE "Key read: " TO msg(1:10)
+                    MOVE display-char TO msg(11:1)
+                    CALL "display_text" USING full-message
+            END-EVALUATE
+        END-IF
     END-PERFORM
 
+    CLOSE transcript-file
     GOBACK.
+
+2000-HANDLE-EXTENDED-KEY.
+    *> Read the second byte of the E0-prefixed sequence
+    CALL "check_keyboard" USING keyboard-buffer
+    COMPUTE idx = FUNCTION ORD(keyboard-buffer)
+    MOVE SPACES TO ext-label
+
+    IF idx < 128
+        EVALUATE idx
+            WHEN 71 MOVE "HOME"  TO ext-label
+            WHEN 72 MOVE "UP"    TO ext-label
+            WHEN 73 MOVE "PGUP"  TO ext-label
+            WHEN 75 MOVE "LEFT"  TO ext-label
+            WHEN 77 MOVE "RIGHT" TO ext-label
+            WHEN 79 MOVE "END"   TO ext-label
+            WHEN 80 MOVE "DOWN"  TO ext-label
+            WHEN 81 MOVE "PGDN"  TO ext-label
+            WHEN 82 MOVE "INS"   TO ext-label
+            WHEN 83 MOVE "DEL"   TO ext-label
+        END-EVALUATE
+
+        *> Ctrl+Alt+Del is the recognized shutdown combination
+        IF idx = 83 AND ctrl-state = 1 AND alt-state = 1
+            MOVE 1 TO shutdown-flag
+        END-IF
+
+        IF ext-label NOT = SPACES
+            MOVE SPACES TO msg(1:10)
+            MOVE "Key read: " TO msg(1:10)
+            MOVE ext-label TO msg(11:11)
+            CALL "display_text" USING full-message
+
+            *> Navigation keys are accepted keystrokes too, so audit them
+            PERFORM 5100-LOG-EXTENDED-TRANSCRIPT
+        END-IF
+    END-IF
+    .
+
+2500-HANDLE-FUNCTION-KEY.
+    *> Turn the keyboard_table sentinel byte (16-27) back into its
+    *> function-key number and show a label ("F1".."F12") instead of
+    *> the raw non-printable byte; 5000-LOG-TRANSCRIPT (already
+    *> performed for every accepted key before this EVALUATE runs)
+    *> handles the same translation for the audit transcript
+    COMPUTE fkey-num = FUNCTION ORD(display-char) - 16
+    MOVE fkey-num TO fkey-num-disp
+    MOVE SPACES TO ext-label
+    STRING "F" DELIMITED BY SIZE
+           FUNCTION TRIM(fkey-num-disp) DELIMITED BY SIZE
+        INTO ext-label
+
+    MOVE SPACES TO msg(1:10)
+    MOVE "Key read: " TO msg(1:10)
+    MOVE ext-label TO msg(11:11)
+    CALL "display_text" USING full-message
+    .
+
+3000-BACKSPACE-LINE.
+    *> Remove the last buffered character, if the line isn't empty
+    IF line-length > 0
+        MOVE SPACE TO line-buffer(line-length:1)
+        COMPUTE line-length = line-length - 1
+    END-IF
+    .
+
+4000-FLUSH-LINE.
+    *> Emit the completed line as a single unit and reset the buffer
+    MOVE SPACES TO line-msg
+    IF line-length > 0
+        MOVE line-buffer(1:line-length) TO line-msg(1:line-length)
+    END-IF
+    CALL "display_text" USING line-message
+
+    MOVE SPACES TO line-buffer
+    MOVE 0 TO line-length
+    .
+
+5000-LOG-TRANSCRIPT.
+    *> Non-printable accepted keys (Backspace, Enter, Tab, F-key
+    *> sentinels) can't be written raw into a LINE SEQUENTIAL field --
+    *> GnuCOBOL aborts the run with "invalid data" if a control byte
+    *> lands in one -- so they're translated to a short mnemonic or a
+    *> zero-padded numeric code instead
+    EVALUATE display-char
+        WHEN X"08"
+            MOVE "BS" TO tr-key
+        WHEN X"09"
+            MOVE "TAB" TO tr-key
+        WHEN X"0D"
+            MOVE "CR" TO tr-key
+        WHEN X"10" THRU X"1B"
+            COMPUTE fkey-num = FUNCTION ORD(display-char) - 16
+            MOVE fkey-num TO fkey-num-disp
+            MOVE SPACES TO tr-key
+            STRING "F" DELIMITED BY SIZE
+                   FUNCTION TRIM(fkey-num-disp) DELIMITED BY SIZE
+                INTO tr-key
+        WHEN OTHER
+            IF display-char >= SPACE AND display-char <= "~"
+                MOVE SPACES TO tr-key
+                MOVE display-char TO tr-key(1:1)
+            ELSE
+                COMPUTE tr-key-code = FUNCTION ORD(display-char) - 1
+                MOVE tr-key-code TO tr-key
+            END-IF
+    END-EVALUATE
+
+    PERFORM 5900-WRITE-TRANSCRIPT-RECORD
+    .
+
+5100-LOG-EXTENDED-TRANSCRIPT.
+    *> Arrow/navigation labels are already printable text no wider than
+    *> tr-key, so they can go in as-is
+    MOVE ext-label TO tr-key
+    PERFORM 5900-WRITE-TRANSCRIPT-RECORD
+    .
+
+5900-WRITE-TRANSCRIPT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO tr-timestamp
+    MOVE SPACE TO tr-sep1
+    MOVE SPACE TO tr-sep2
+    MOVE shift-state TO tr-shift
+    MOVE SPACE TO tr-sep3
+    MOVE caps-lock-state TO tr-caps
+    MOVE SPACE TO tr-sep4
+    MOVE ctrl-state TO tr-ctrl
+    WRITE transcript-record
+    .
+
+6000-SELF-TEST.
+    *> Count how many of the 512 table slots the loaded layout actually
+    *> populated; a table that came back mostly blank means the wrong
+    *> layout code was passed, or keyboard_table itself is broken
+    MOVE 0 TO test-count
+    PERFORM VARYING test-i FROM 1 BY 1 UNTIL test-i > 512
+        IF ascii-char(test-i) NOT = SPACE
+            COMPUTE test-count = test-count + 1
+        END-IF
+    END-PERFORM
+
+    IF test-count > 0
+        MOVE "PASS" TO test-result
+    ELSE
+        MOVE "FAIL" TO test-result
+    END-IF
+
+    MOVE test-count TO test-count-disp
+    MOVE SPACES TO test-msg
+    STRING "Keyboard self-test: " DELIMITED BY SIZE
+           test-count-disp DELIMITED BY SIZE
+           "/512 mapped - " DELIMITED BY SIZE
+           test-result DELIMITED BY SIZE
+        INTO test-msg
+    CALL "display_text" USING test-message
+    .
