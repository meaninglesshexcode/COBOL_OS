@@ -2,17 +2,32 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. keyboard_table.
 
 DATA DIVISION.
-WORKING-STORAGE SECTION.
+LINKAGE SECTION.
 
+01 layout-code PIC X(6).
 01 keyboard-table.
-   05 ascii-char OCCURS 256 TIMES PIC X VALUE SPACE.
+   05 ascii-char OCCURS 512 TIMES PIC X. *> unshifted 1-256, shifted 257-512
 
-01 shifted-table.
-   05 ascii-char OCCURS 256 TIMES PIC X VALUE SPACE.
+PROCEDURE DIVISION USING layout-code, keyboard-table.
 
-PROCEDURE DIVISION USING keyboard-table.
+    *> The base US layout is the foundation every other layout starts
+    *> from; alternates only override the slots where they differ
+    PERFORM 1000-LOAD-US-LAYOUT
 
-    * Unshifted letters
+    EVALUATE layout-code
+        WHEN "UK"
+            PERFORM 2000-LOAD-UK-LAYOUT
+        WHEN "DVORAK"
+            PERFORM 3000-LOAD-DVORAK-LAYOUT
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+
+    GOBACK.
+
+1000-LOAD-US-LAYOUT.
+
+    *> Unshifted letters
     MOVE "a" TO ascii-char(30)
     MOVE "b" TO ascii-char(48)
     MOVE "c" TO ascii-char(46)
@@ -40,7 +55,7 @@ PROCEDURE DIVISION USING keyboard-table.
     MOVE "y" TO ascii-char(21)
     MOVE "z" TO ascii-char(44)
 
-    * Numbers
+    *> Numbers
     MOVE "1" TO ascii-char(2)
     MOVE "2" TO ascii-char(3)
     MOVE "3" TO ascii-char(4)
@@ -52,7 +67,7 @@ PROCEDURE DIVISION USING keyboard-table.
     MOVE "9" TO ascii-char(10)
     MOVE "0" TO ascii-char(11)
 
-    * Symbols (unshifted)
+    *> Symbols (unshifted)
     MOVE "-" TO ascii-char(12)
     MOVE "=" TO ascii-char(13)
     MOVE "[" TO ascii-char(26)
@@ -64,7 +79,7 @@ PROCEDURE DIVISION USING keyboard-table.
     MOVE "." TO ascii-char(52)
     MOVE "/" TO ascii-char(53)
 
-    * Shifted letters
+    *> Shifted letters
     MOVE "A" TO ascii-char(30 + 256) *> We'll access via idx+256 when shift pressed
     MOVE "B" TO ascii-char(48 + 256)
     MOVE "C" TO ascii-char(46 + 256)
@@ -92,7 +107,7 @@ PROCEDURE DIVISION USING keyboard-table.
     MOVE "Y" TO ascii-char(21 + 256)
     MOVE "Z" TO ascii-char(44 + 256)
 
-    * Shifted symbols
+    *> Shifted symbols
     MOVE "!" TO ascii-char(2 + 256)
     MOVE "@" TO ascii-char(3 + 256)
     MOVE "#" TO ascii-char(4 + 256)
@@ -109,16 +124,149 @@ PROCEDURE DIVISION USING keyboard-table.
     MOVE "}" TO ascii-char(27 + 256)
     MOVE "|" TO ascii-char(43 + 256)
     MOVE ":" TO ascii-char(39 + 256)
-    MOVE """ TO ascii-char(40 + 256)
+    MOVE '"' TO ascii-char(40 + 256)
     MOVE "<" TO ascii-char(51 + 256)
     MOVE ">" TO ascii-char(52 + 256)
     MOVE "?" TO ascii-char(53 + 256)
 
-    * Space, Enter, Backspace, Tab (same for shifted)
+    *> Space, Enter, Backspace, Tab (same for shifted). These are stored
+    *> as the actual control-code bytes, not the digit characters of
+    *> their decimal values, so a plain PIC X MOVE of a numeric literal
+    *> won't do (that stores e.g. "8" instead of X"08") -- FUNCTION CHAR
+    *> is used to place the real binary byte value in the slot.
     MOVE " " TO ascii-char(57)
-    MOVE 13  TO ascii-char(28)
-    MOVE 8   TO ascii-char(14)
-    MOVE 9   TO ascii-char(15)
+    MOVE X"0D" TO ascii-char(28)
+    MOVE X"08" TO ascii-char(14)
+    MOVE X"09" TO ascii-char(15)
 
-    GOBACK.
-  
+    *> Function keys F1-F12; no printable ASCII exists for these, so we
+    *> store a small sentinel byte (function number + 15) that a caller
+    *> can recognize without colliding with the control codes above --
+    *> the range 16-27 sits entirely inside the unused control-code
+    *> block below Space (X"20"/32), so it can never land on Space or
+    *> any printable character. FUNCTION CHAR(n) returns the byte whose
+    *> ordinal value is n - 1, so CHAR(n + 1) lands the actual byte value.
+    MOVE FUNCTION CHAR(17) TO ascii-char(59)
+    MOVE FUNCTION CHAR(18) TO ascii-char(60)
+    MOVE FUNCTION CHAR(19) TO ascii-char(61)
+    MOVE FUNCTION CHAR(20) TO ascii-char(62)
+    MOVE FUNCTION CHAR(21) TO ascii-char(63)
+    MOVE FUNCTION CHAR(22) TO ascii-char(64)
+    MOVE FUNCTION CHAR(23) TO ascii-char(65)
+    MOVE FUNCTION CHAR(24) TO ascii-char(66)
+    MOVE FUNCTION CHAR(25) TO ascii-char(67)
+    MOVE FUNCTION CHAR(26) TO ascii-char(68)
+    MOVE FUNCTION CHAR(27) TO ascii-char(87)
+    MOVE FUNCTION CHAR(28) TO ascii-char(88)
+
+    *> Numeric keypad (Num Lock digit/operator mode); Shift does not
+    *> alter these, so the shifted slots mirror the unshifted ones
+    MOVE "7" TO ascii-char(71)
+    MOVE "8" TO ascii-char(72)
+    MOVE "9" TO ascii-char(73)
+    MOVE "-" TO ascii-char(74)
+    MOVE "4" TO ascii-char(75)
+    MOVE "5" TO ascii-char(76)
+    MOVE "6" TO ascii-char(77)
+    MOVE "+" TO ascii-char(78)
+    MOVE "1" TO ascii-char(79)
+    MOVE "2" TO ascii-char(80)
+    MOVE "3" TO ascii-char(81)
+    MOVE "0" TO ascii-char(82)
+    MOVE "." TO ascii-char(83)
+
+    MOVE "7" TO ascii-char(71 + 256)
+    MOVE "8" TO ascii-char(72 + 256)
+    MOVE "9" TO ascii-char(73 + 256)
+    MOVE "-" TO ascii-char(74 + 256)
+    MOVE "4" TO ascii-char(75 + 256)
+    MOVE "5" TO ascii-char(76 + 256)
+    MOVE "6" TO ascii-char(77 + 256)
+    MOVE "+" TO ascii-char(78 + 256)
+    MOVE "1" TO ascii-char(79 + 256)
+    MOVE "2" TO ascii-char(80 + 256)
+    MOVE "3" TO ascii-char(81 + 256)
+    MOVE "0" TO ascii-char(82 + 256)
+    MOVE "." TO ascii-char(83 + 256)
+    .
+
+2000-LOAD-UK-LAYOUT.
+    *> UK ISO layout differs from US ANSI in a handful of places; the
+    *> alphanumerics and keypad are identical, so only the punctuation
+    *> that moved needs to be patched over the US table
+    MOVE '"' TO ascii-char(3 + 256)   *> shift+2 is " rather than @
+    MOVE "@" TO ascii-char(40 + 256)  *> shift+' is @ rather than "
+    MOVE "#" TO ascii-char(43)        *> unshifted \ position is #
+    MOVE "~" TO ascii-char(43 + 256)  *> shifted is ~ rather than |
+    .
+
+3000-LOAD-DVORAK-LAYOUT.
+    *> Simplified Dvorak: the three letter rows are remapped to their
+    *> standard Dvorak positions on the same physical scancodes; numbers,
+    *> punctuation, and the keypad are left as they are on the US table
+    MOVE "'" TO ascii-char(16)
+    MOVE "," TO ascii-char(17)
+    MOVE "." TO ascii-char(18)
+    MOVE "p" TO ascii-char(19)
+    MOVE "y" TO ascii-char(20)
+    MOVE "f" TO ascii-char(21)
+    MOVE "g" TO ascii-char(22)
+    MOVE "c" TO ascii-char(23)
+    MOVE "r" TO ascii-char(24)
+    MOVE "l" TO ascii-char(25)
+
+    MOVE "a" TO ascii-char(30)
+    MOVE "o" TO ascii-char(31)
+    MOVE "e" TO ascii-char(32)
+    MOVE "u" TO ascii-char(33)
+    MOVE "i" TO ascii-char(34)
+    MOVE "d" TO ascii-char(35)
+    MOVE "h" TO ascii-char(36)
+    MOVE "t" TO ascii-char(37)
+    MOVE "n" TO ascii-char(38)
+    MOVE "s" TO ascii-char(39)
+
+    MOVE ";" TO ascii-char(44)
+    MOVE "q" TO ascii-char(45)
+    MOVE "j" TO ascii-char(46)
+    MOVE "k" TO ascii-char(47)
+    MOVE "x" TO ascii-char(48)
+    MOVE "b" TO ascii-char(49)
+    MOVE "m" TO ascii-char(50)
+    MOVE "w" TO ascii-char(51)
+    MOVE "v" TO ascii-char(52)
+    MOVE "z" TO ascii-char(53)
+
+    MOVE '"' TO ascii-char(16 + 256)
+    MOVE "<" TO ascii-char(17 + 256)
+    MOVE ">" TO ascii-char(18 + 256)
+    MOVE "P" TO ascii-char(19 + 256)
+    MOVE "Y" TO ascii-char(20 + 256)
+    MOVE "F" TO ascii-char(21 + 256)
+    MOVE "G" TO ascii-char(22 + 256)
+    MOVE "C" TO ascii-char(23 + 256)
+    MOVE "R" TO ascii-char(24 + 256)
+    MOVE "L" TO ascii-char(25 + 256)
+
+    MOVE "A" TO ascii-char(30 + 256)
+    MOVE "O" TO ascii-char(31 + 256)
+    MOVE "E" TO ascii-char(32 + 256)
+    MOVE "U" TO ascii-char(33 + 256)
+    MOVE "I" TO ascii-char(34 + 256)
+    MOVE "D" TO ascii-char(35 + 256)
+    MOVE "H" TO ascii-char(36 + 256)
+    MOVE "T" TO ascii-char(37 + 256)
+    MOVE "N" TO ascii-char(38 + 256)
+    MOVE "S" TO ascii-char(39 + 256)
+
+    MOVE ":" TO ascii-char(44 + 256)
+    MOVE "Q" TO ascii-char(45 + 256)
+    MOVE "J" TO ascii-char(46 + 256)
+    MOVE "K" TO ascii-char(47 + 256)
+    MOVE "X" TO ascii-char(48 + 256)
+    MOVE "B" TO ascii-char(49 + 256)
+    MOVE "M" TO ascii-char(50 + 256)
+    MOVE "W" TO ascii-char(51 + 256)
+    MOVE "V" TO ascii-char(52 + 256)
+    MOVE "Z" TO ascii-char(53 + 256)
+    .
